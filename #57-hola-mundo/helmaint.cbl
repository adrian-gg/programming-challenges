@@ -0,0 +1,215 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     HELMAINT.
+000030 AUTHOR.         J ALVAREZ.
+000040 INSTALLATION.   DATA PROCESSING SERVICES.
+000050 DATE-WRITTEN.   08/15/2026.
+000060 DATE-COMPILED.  08/16/2026.
+000070 REMARKS.
+000080******************************************************************
+000090* ONLINE MAINTENANCE TRANSACTION (TRANSID HELM) FOR THE LANGTAB
+000100* VSAM KSDS.  OPERATIONS KEYS IN A LANG-CODE AND PRESSES ENTER TO
+000110* VIEW THAT LANGUAGE'S CURRENT GREETING; TYPING OVER THE GREETING
+000120* TEXT BEFORE PRESSING ENTER AGAIN SAVES THE CHANGE BACK TO
+000130* LANGTAB, SO HELLOWORLD PICKS UP THE NEW WORDING ON ITS NEXT RUN
+000140* WITHOUT A RECOMPILE.  THIS TRANSACTION ONLY MAINTAINS EXISTING
+000150* LANG-CODE ROWS - IT DOES NOT ADD NEW LANGUAGE CODES.
+000160*
+000170* MODIFICATION HISTORY.
+000180*     08/15/2026  JA   ORIGINAL VERSION.
+000190*     08/16/2026  JA   RETURN NOW HANDS BACK A COMMAREA SO
+000200*                      EIBCALEN IS NON-ZERO ON RE-ENTRY - WITHOUT
+000210*                      ONE, EIBCALEN STAYED ZERO ON EVERY ENTRY
+000220*                      AND THE TRANSACTION COULD NEVER GET PAST
+000230*                      THE BLANK INITIAL SCREEN.  ALSO FIXED THE
+000240*                      "TEXT ENTERED" TEST: A MAP FIELD'S LENGTH
+000250*                      IS -1, NOT 0, WHEN THE OPERATOR LEAVES IT
+000260*                      UNTOUCHED, SO A PLAIN VIEW WAS FALLING
+000270*                      INTO THE UPDATE PATH AND BLANKING LANGTAB.
+000280*     08/17/2026  JA   2000-PROCESS-INPUT NOW CHECKS WS-RESP
+000290*                      AFTER RECEIVE MAP - PRESSING ENTER ON A
+000300*                      BLANK SCREEN RETURNS DFHRESP(MAPFAIL)
+000310*                      WITH HELMAP1I UNCHANGED, AND THAT WAS
+000320*                      BEING PROCESSED AS IF IT WERE REAL INPUT.
+000330******************************************************************
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER.    IBM-370.
+000370 OBJECT-COMPUTER.    IBM-370.
+000380 DATA DIVISION.
+000390 WORKING-STORAGE SECTION.
+000400*
+000410     COPY LANGREC.
+000420*
+000430     COPY HELMAPS.
+000440*
+000450 77  WS-RESP                 PIC S9(08) COMP.
+000460 77  WS-DUMMY-COMMAREA       PIC X(01)  VALUE SPACE.
+000470******************************************************************
+000480* 0000-MAINLINE
+000490*
+000500* FIRST ENTRY TO THE TRANSACTION (NO COMMAREA COMES BACK WITH
+000510* EIBCALEN ZERO) SENDS A BLANK SCREEN; EVERY LATER ENTRY
+000520* (OPERATOR PRESSED ENTER) PROCESSES WHATEVER WAS KEYED IN.  A
+000530* DUMMY COMMAREA IS HANDED BACK ON EVERY RETURN SO EIBCALEN IS
+000540* NON-ZERO ON RE-ENTRY AND THIS TEST ACTUALLY DISTINGUISHES
+000550* FIRST ENTRY FROM EVERY ENTRY AFTER IT.
+000560******************************************************************
+000570 PROCEDURE DIVISION.
+000580*
+000590 0000-MAINLINE.
+000600*
+000610     IF EIBCALEN = 0
+000620         PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT
+000630     ELSE
+000640         PERFORM 2000-PROCESS-INPUT THRU 2000-EXIT
+000650     END-IF.
+000660*
+000670     EXEC CICS RETURN
+000680         TRANSID('HELM')
+000690         COMMAREA(WS-DUMMY-COMMAREA)
+000700         LENGTH(1)
+000710     END-EXEC.
+000720*
+000730******************************************************************
+000740* 1000-SEND-INITIAL-MAP
+000750*
+000760* PAINTS THE BLANK MAINTENANCE SCREEN ON THE OPERATOR'S FIRST
+000770* ENTRY TO THE TRANSACTION.
+000780******************************************************************
+000790 1000-SEND-INITIAL-MAP.
+000800*
+000810     MOVE SPACES TO HELMAP1O.
+000820     MOVE 'ENTER LANG-CODE, PRESS ENTER TO VIEW/UPDATE GREETING'
+000830         TO RESPMSGO.
+000840*
+000850     EXEC CICS SEND MAP('HELMAP1')
+000860         MAPSET('HELMAPS')
+000870         FROM(HELMAP1O)
+000880         ERASE
+000890     END-EXEC.
+000900*
+000910 1000-EXIT.
+000920     EXIT.
+000930*
+000940******************************************************************
+000950* 2000-PROCESS-INPUT
+000960*
+000970* RECEIVES WHATEVER THE OPERATOR KEYED AND DECIDES WHETHER THIS
+000980* IS A VIEW (GREETING TEXT LEFT BLANK) OR AN UPDATE (GREETING
+000990* TEXT ENTERED).  A BMS FIELD THE OPERATOR NEVER TOUCHED COMES
+001000* BACK WITH A LENGTH OF -1, NOT 0, SO "NO TEXT ENTERED" MUST BE
+001010* TESTED AS LENGTH <= 0, NOT LENGTH = 0.  PRESSING ENTER ON THE
+001020* FRESHLY-ERASED SCREEN WITHOUT KEYING ANYTHING RETURNS
+001030* DFHRESP(MAPFAIL) WITH HELMAP1I UNCHANGED, SO THAT CASE IS
+001040* CAUGHT AND RE-PROMPTED BEFORE LANGCDI/MSGTXTL ARE EVER LOOKED
+001050* AT, THE SAME AS EVERY OTHER CICS CALL IN THIS PROGRAM.
+001060******************************************************************
+001070 2000-PROCESS-INPUT.
+001080*
+001090     EXEC CICS RECEIVE MAP('HELMAP1')
+001100         MAPSET('HELMAPS')
+001110         INTO(HELMAP1I)
+001120         RESP(WS-RESP)
+001130     END-EXEC.
+001140*
+001150     IF WS-RESP NOT = DFHRESP(NORMAL)
+001160         PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT
+001170         GO TO 2000-EXIT
+001180     END-IF.
+001190*
+001200     MOVE LANGCDI TO LANG-CODE.
+001210*
+001220     IF MSGTXTL <= 0
+001230         PERFORM 2100-VIEW-RECORD THRU 2100-EXIT
+001240     ELSE
+001250         PERFORM 2200-UPDATE-RECORD THRU 2200-EXIT
+001260     END-IF.
+001270*
+001280     PERFORM 2900-SEND-RESULT-MAP THRU 2900-EXIT.
+001290*
+001300 2000-EXIT.
+001310     EXIT.
+001320*
+001330******************************************************************
+001340* 2100-VIEW-RECORD
+001350*
+001360* READS LANGTAB FOR THE KEYED LANG-CODE AND DISPLAYS ITS CURRENT
+001370* GREETING TEXT.
+001380******************************************************************
+001390 2100-VIEW-RECORD.
+001400*
+001410     EXEC CICS READ
+001420         DATASET('LANGTAB')
+001430         INTO(LANG-RECORD)
+001440         RIDFLD(LANG-CODE)
+001450         RESP(WS-RESP)
+001460     END-EXEC.
+001470*
+001480     IF WS-RESP = DFHRESP(NORMAL)
+001490         MOVE 'RECORD FOUND - EDIT AND PRESS ENTER TO SAVE'
+001500             TO RESPMSGO
+001510     ELSE
+001520         MOVE SPACES TO LANG-MESSAGE-TEXT
+001530         MOVE 'LANG-CODE NOT FOUND' TO RESPMSGO
+001540     END-IF.
+001550*
+001560 2100-EXIT.
+001570     EXIT.
+001580*
+001590******************************************************************
+001600* 2200-UPDATE-RECORD
+001610*
+001620* REWRITES LANGTAB WITH THE GREETING TEXT THE OPERATOR JUST
+001630* KEYED IN.  ONLY AN EXISTING LANG-CODE CAN BE UPDATED; THIS
+001640* TRANSACTION DOES NOT CREATE NEW LANGUAGE CODES.
+001650******************************************************************
+001660 2200-UPDATE-RECORD.
+001670*
+001680     EXEC CICS READ
+001690         DATASET('LANGTAB')
+001700         INTO(LANG-RECORD)
+001710         RIDFLD(LANG-CODE)
+001720         UPDATE
+001730         RESP(WS-RESP)
+001740     END-EXEC.
+001750*
+001760     IF WS-RESP = DFHRESP(NORMAL)
+001770         MOVE MSGTXTI TO LANG-MESSAGE-TEXT
+001780         EXEC CICS REWRITE
+001790             DATASET('LANGTAB')
+001800             FROM(LANG-RECORD)
+001810             RESP(WS-RESP)
+001820         END-EXEC
+001830         IF WS-RESP = DFHRESP(NORMAL)
+001840             MOVE 'GREETING UPDATED' TO RESPMSGO
+001850         ELSE
+001860             MOVE 'UPDATE FAILED - SEE CICS STATUS' TO RESPMSGO
+001870         END-IF
+001880     ELSE
+001890         MOVE SPACES TO LANG-MESSAGE-TEXT
+001900         MOVE 'LANG-CODE NOT FOUND - CANNOT ADD NEW CODES HERE'
+001910             TO RESPMSGO
+001920     END-IF.
+001930*
+001940 2200-EXIT.
+001950     EXIT.
+001960*
+001970******************************************************************
+001980* 2900-SEND-RESULT-MAP
+001990*
+002000* REDISPLAYS THE SCREEN WITH THE CURRENT LANGTAB CONTENT AND A
+002010* STATUS LINE DESCRIBING WHAT JUST HAPPENED.
+002020******************************************************************
+002030 2900-SEND-RESULT-MAP.
+002040*
+002050     MOVE LANG-CODE TO LANGCDO.
+002060     MOVE LANG-MESSAGE-TEXT TO MSGTXTO.
+002070*
+002080     EXEC CICS SEND MAP('HELMAP1')
+002090         MAPSET('HELMAPS')
+002100         FROM(HELMAP1O)
+002110         ERASE
+002120     END-EXEC.
+002130*
+002140 2900-EXIT.
+002150     EXIT.
