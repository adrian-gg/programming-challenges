@@ -0,0 +1,14 @@
+000010******************************************************************
+000020* STATREC.CPY
+000030*
+000040* STATUS-BOARD INTERFACE RECORD - STATBORD
+000050*
+000060* ONE RECORD PER RUN, CARRYING THE EXACT TEXT DISPLAYED TO THE
+000070* CONSOLE (OR, IF THE MESSAGE FAILED VALIDATION, THE SAME
+000080* DIAGNOSTIC TEXT SHOWN IN ITS PLACE) PLUS THE RUN DATE, FOR THE
+000090* STATUS-BOARD JOB TO PICK UP ONCE THIS STEP COMPLETES.
+000100******************************************************************
+000110 01  STATBOARD-RECORD.
+000120     05  STB-MESSAGE-TEXT        PIC X(32).
+000130     05  FILLER                  PIC X(02)  VALUE SPACES.
+000140     05  STB-RUN-DATE            PIC 9(08).
