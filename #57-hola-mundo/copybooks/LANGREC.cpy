@@ -0,0 +1,14 @@
+000010******************************************************************
+000020* LANGREC.CPY
+000030*
+000040* LANGUAGE TABLE RECORD - LANGTAB
+000050*
+000060* ONE RECORD PER SITE LANGUAGE, KEYED ON LANG-CODE IN A VSAM KSDS.
+000070* LANG-CODE '**' IS RESERVED FOR THE DEFAULT ROW USED WHEN THE
+000080* PARM-SUPPLIED LANGUAGE CODE ISN'T FOUND IN THE TABLE.
+000090* MAINTAINED ONLINE BY HELMAINT; READ (NEVER WRITTEN) BY THE
+000100* BATCH PROGRAM.
+000110******************************************************************
+000120 01  LANG-RECORD.
+000130     05  LANG-CODE               PIC X(02).
+000140     05  LANG-MESSAGE-TEXT       PIC X(32).
