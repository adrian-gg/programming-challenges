@@ -0,0 +1,13 @@
+000010******************************************************************
+000020* AUDITREC.CPY
+000030*
+000040* DAILY RUN-LOG (AUDIT TRAIL) RECORD - AUDITLOG
+000050*
+000060* ONE RECORD IS APPENDED PER EXECUTION OF HELLOWORLD SO THE
+000070* EXECUTION HISTORY CAN BE PULLED ON DEMAND (SOX EVIDENCE).
+000080******************************************************************
+000090 01  AUDIT-RECORD.
+000100     05  AUD-RUN-DATE            PIC 9(08).
+000110     05  AUD-RUN-TIME            PIC 9(08).
+000120     05  AUD-JOB-NAME            PIC X(08).
+000130     05  AUD-MESSAGE-TEXT        PIC X(32).
