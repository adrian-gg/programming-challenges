@@ -0,0 +1,33 @@
+000010******************************************************************
+000020* HELMAPS.CPY
+000030*
+000040* SYMBOLIC MAP FOR MAPSET HELMAPS, MAP HELMAP1 (SEE BMS SOURCE
+000050* BMS/HELMAPS.BMS).  NORMALLY PRODUCED BY ASSEMBLING THE MAPSET;
+000060* CARRIED HERE AS A COPYBOOK SO HELMAINT CAN COPY IT DIRECTLY.
+000070******************************************************************
+000080 01  HELMAP1I.
+000090     05  FILLER                  PIC X(12).
+000100     05  LANGCDL                 PIC S9(4) COMP.
+000110     05  LANGCDF                 PIC X.
+000120     05  FILLER REDEFINES LANGCDF.
+000130         10  LANGCDA             PIC X.
+000140     05  LANGCDI                 PIC X(02).
+000150     05  MSGTXTL                 PIC S9(4) COMP.
+000160     05  MSGTXTF                 PIC X.
+000170     05  FILLER REDEFINES MSGTXTF.
+000180         10  MSGTXTA             PIC X.
+000190     05  MSGTXTI                 PIC X(32).
+000200     05  RESPMSGL                PIC S9(4) COMP.
+000210     05  RESPMSGF                PIC X.
+000220     05  FILLER REDEFINES RESPMSGF.
+000230         10  RESPMSGA            PIC X.
+000240     05  RESPMSGI                PIC X(40).
+000250*
+000260 01  HELMAP1O REDEFINES HELMAP1I.
+000270     05  FILLER                  PIC X(12).
+000280     05  FILLER                  PIC X(03).
+000290     05  LANGCDO                 PIC X(02).
+000300     05  FILLER                  PIC X(03).
+000310     05  MSGTXTO                 PIC X(32).
+000320     05  FILLER                  PIC X(03).
+000330     05  RESPMSGO                PIC X(40).
