@@ -0,0 +1,34 @@
+000010******************************************************************
+000020* BANNREC.CPY
+000030*
+000040* PRINTED BANNER REPORT RECORD - BANNRPT
+000050*
+000060* ONE 80-BYTE PRINT RECORD, VIEWED THREE WAYS DEPENDING ON WHICH
+000070* LINE OF THE BANNER IS BEING WRITTEN.  THE REPORT IS ROUTED TO
+000080* THE SHIFT PRINTER FOR POSTING AT SHIFT-START; EACH RUN'S BANNER
+000090* STARTS ON A NEW PAGE SO ONE RUN'S OUTPUT NEVER SHARES A SHEET
+000100* WITH ANOTHER.
+000110*
+000120* THE VALUE CLAUSES BELOW ONLY ESTABLISH THE INITIAL CONTENTS OF
+000130* BANNER-RECORD - SINCE THE THREE VIEWS REDEFINE THE SAME BYTES,
+000140* THE PROCEDURE DIVISION MUST MOVE SPACES TO BANNER-RECORD AND
+000150* RE-MOVE EVERY LITERAL BEFORE EACH WRITE, OR TEXT LEFT OVER FROM
+000160* THE PRIOR VIEW BLEEDS THROUGH.
+000170******************************************************************
+000180 01  BANNER-RECORD                  PIC X(80).
+000190
+000200 01  BANNER-REC-TITLE  REDEFINES BANNER-RECORD.
+000210     05  FILLER                  PIC X(24).
+000220     05  BNT-TITLE-TEXT          PIC X(32).
+000230     05  FILLER                  PIC X(24).
+000240
+000250 01  BANNER-REC-DATE   REDEFINES BANNER-RECORD.
+000260     05  FILLER                  PIC X(24).
+000270     05  BND-LABEL               PIC X(10).
+000280     05  BND-RUN-DATE            PIC X(10).
+000290     05  FILLER                  PIC X(36).
+000300
+000310 01  BANNER-REC-MSG    REDEFINES BANNER-RECORD.
+000320     05  FILLER                  PIC X(24).
+000330     05  BNM-MESSAGE-TEXT        PIC X(32).
+000340     05  FILLER                  PIC X(24).
