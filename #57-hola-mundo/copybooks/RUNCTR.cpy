@@ -0,0 +1,13 @@
+000010******************************************************************
+000020* RUNCTR.CPY
+000030*
+000040* DAILY EXECUTION COUNTER RECORD - RUNCTR
+000050*
+000060* ONE RECORD PER CALENDAR DATE, KEYED BY RUN DATE.  INCREMENTED
+000070* BY HELLOWORLD EVERY TIME A BANNER IS SUCCESSFULLY DISPLAYED,
+000080* AND READ BY HELRECON AT END OF DAY TO RECONCILE THE ACTUAL RUN
+000090* COUNT AGAINST THE NUMBER OF SCHEDULED JOB STEPS.
+000100******************************************************************
+000110 01  RUNCTR-RECORD.
+000120     05  RCT-RUN-DATE            PIC 9(08).
+000130     05  RCT-RUN-COUNT           PIC 9(05).
