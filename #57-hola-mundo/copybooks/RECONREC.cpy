@@ -0,0 +1,22 @@
+000010******************************************************************
+000020* RECONREC.CPY
+000030*
+000040* END-OF-DAY RECONCILIATION REPORT RECORD - RECONRPT
+000050*
+000060* ONE 80-BYTE LINE SUMMARIZING HOW MANY TIMES HELLOWORLD RAN
+000070* TODAY (FROM RUNCTR) AGAINST HOW MANY TIMES IT WAS SCHEDULED TO
+000080* RUN, SO A MISSED RUN IS CAUGHT BY THE RECONCILIATION JOB RATHER
+000090* THAN BY SOMEONE NOTICING THE BANNER NEVER POSTED.
+000100******************************************************************
+000110 01  RECON-RECORD.
+000120     05  RCN-LABEL1              PIC X(10) VALUE 'RUN DATE: '.
+000130     05  RCN-RUN-DATE            PIC 9(08).
+000140     05  FILLER                  PIC X(02) VALUE SPACES.
+000150     05  RCN-LABEL2              PIC X(10) VALUE 'EXPECTED: '.
+000160     05  RCN-EXPECTED            PIC 9(05).
+000170     05  FILLER                  PIC X(02) VALUE SPACES.
+000180     05  RCN-LABEL3              PIC X(08) VALUE 'ACTUAL: '.
+000190     05  RCN-ACTUAL              PIC 9(05).
+000200     05  FILLER                  PIC X(02) VALUE SPACES.
+000210     05  RCN-STATUS-TEXT         PIC X(09).
+000220     05  FILLER                  PIC X(19) VALUE SPACES.
