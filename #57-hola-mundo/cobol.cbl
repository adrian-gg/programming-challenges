@@ -1,21 +1,549 @@
-
-identification division.
-program-id. helloworld.
-
-environment division.
-configuration section.
-input-output section.
-
-data division.
-
-file section.
-
-working-storage section.
-
-77 mensaje picture x(32) value 'Â¡Hola mundo!'.
-
-procedure division.
-
-  display mensaje.
-
-  stop run.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    HELLOWORLD.
+000030 AUTHOR.        J ALVAREZ.
+000040 INSTALLATION.  DATA PROCESSING SERVICES.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED. 08/16/2026.
+000070******************************************************************
+000080* REMARKS.
+000090*     NIGHTLY BATCH GREETING PROGRAM.  DISPLAYS AN OPERATOR
+000100*     BANNER MESSAGE TO SYSOUT IN THE SITE'S LOCAL LANGUAGE.
+000110*
+000120* MODIFICATION HISTORY.
+000130*     08/09/2026  JA   BANNER TEXT NOW READ FROM A CONTROL
+000140*                      FILE INSTEAD OF BEING COMPILED INTO THE
+000150*                      PROGRAM, SO OPERATIONS CAN CHANGE IT
+000160*                      WITHOUT A RECOMPILE.  IF THE CONTROL
+000170*                      FILE IS MISSING OR EMPTY THE PROGRAM
+000180*                      FALLS BACK TO THE STANDARD TEXT.
+000190*     08/10/2026  JA   PROGRAM NOW SETS RETURN-CODE BEFORE
+000200*                      STOP RUN SO THE SCHEDULER CAN TELL A
+000210*                      CLEAN RUN (0) FROM A MISSING/TRUNCATED
+000220*                      CONTROL RECORD (4) OR A HARD I/O
+000230*                      FAILURE (8).
+000240*     08/11/2026  JA   REPLACED THE SINGLE-MESSAGE GREETCTL
+000250*                      CONTROL FILE WITH A LANGTAB LANGUAGE
+000260*                      TABLE (COPYBOOK LANGREC) KEYED BY A
+000270*                      2-CHARACTER LANGUAGE CODE, SO THE SAME
+000280*                      LOAD MODULE CAN GREET EACH SITE IN ITS
+000290*                      OWN LANGUAGE.  THE LANGUAGE CODE IS
+000300*                      PASSED IN VIA PARM; IF IT IS OMITTED OR
+000310*                      NOT FOUND IN THE TABLE THE '**' DEFAULT
+000320*                      ROW IS USED AND RETURN-CODE IS SET TO 4.
+000330*     08/12/2026  JA   ADDED AUDITLOG - EVERY EXECUTION NOW
+000340*                      APPENDS A RUN DATE/TIME, JOB NAME AND
+000350*                      THE BANNER TEXT ACTUALLY DISPLAYED, FOR
+000360*                      SOX EVIDENCE OF WHAT RAN AND WHEN.  PARM
+000370*                      MAY NOW CARRY THE JOB NAME AS A SECOND,
+000380*                      COMMA-DELIMITED VALUE (PARM='ES,HELLOWLD')
+000390*                      - IF OMITTED THE JOB NAME DEFAULTS TO
+000400*                      HELLOWLD.
+000410*     08/13/2026  JA   MENSAJE IS NOW VALIDATED (PRINTABLE
+000420*                      CHARACTERS, NOT ALL SPACES) BEFORE IT IS
+000430*                      DISPLAYED; A FAILING MESSAGE IS SUPPRESSED
+000440*                      FROM THE CONSOLE AND RETURN-CODE 4 IS SET,
+000450*                      BUT IT STILL GOES TO AUDITLOG AS-IS.  ALSO
+000460*                      ADDED BANNRPT, A ONE-PAGE PRINTED VERSION
+000470*                      OF THE BANNER (TITLE, RUN DATE, MESSAGE)
+000480*                      FOR THE SHIFT PRINTER, WRITTEN ALONGSIDE
+000490*                      THE CONSOLE DISPLAY.
+000500*     08/14/2026  JA   ADDED RUNCTR - A RUN-DATE-KEYED COUNTER
+000510*                      THAT IS INCREMENTED EVERY TIME THE BANNER
+000520*                      IS SUCCESSFULLY DISPLAYED, SO THE NIGHTLY
+000530*                      RUN COUNT CAN BE RECONCILED AGAINST THE
+000540*                      JOB SCHEDULE BY THE NEW HELRECON PROGRAM.
+000550*                      A SUPPRESSED (INVALID) MESSAGE DOES NOT
+000560*                      ADVANCE THE COUNTER.
+000570*     08/15/2026  JA   LANGTAB IS NOW A VSAM KSDS KEYED BY
+000580*                      LANG-CODE INSTEAD OF A SEQUENTIAL FILE
+000590*                      LOADED IN FULL AT START-UP, SO THE NEW
+000600*                      HELMAINT ONLINE TRANSACTION CAN MAINTAIN
+000610*                      THE GREETING TEXT WHILE THIS PROGRAM IS
+000620*                      IDLE.  HELLOWORLD NOW DOES ONE KEYED READ
+000630*                      FOR THE REQUESTED LANG-CODE INSTEAD OF
+000640*                      LOADING THE WHOLE TABLE AND SEARCHING IT
+000650*                      IN MEMORY; BEHAVIOR ON A MISSING CODE IS
+000660*                      UNCHANGED - FALL BACK TO THE '**' DEFAULT
+000670*                      ROW AND FLAG THE RUN AS DEGRADED.
+000680*     08/16/2026  JA   ADDED STATBORD - A SMALL INTERFACE FILE
+000690*                      CARRYING THE DISPLAYED MESSAGE TEXT AND RUN
+000700*                      DATE FOR THE DOWNSTREAM STATUS-BOARD JOB TO
+000710*                      PICK UP ONCE THIS STEP COMPLETES, INSTEAD
+000720*                      OF THE BANNER TEXT BEING CONSOLE-ONLY.
+000730******************************************************************
+000740
+000750 ENVIRONMENT DIVISION.
+000760
+000770 CONFIGURATION SECTION.
+000780 SOURCE-COMPUTER.   IBM-370.
+000790 OBJECT-COMPUTER.   IBM-370.
+000800
+000810 INPUT-OUTPUT SECTION.
+000820 FILE-CONTROL.
+000830     SELECT LANGTAB     ASSIGN TO LANGTAB
+000840                         ORGANIZATION IS INDEXED
+000850                         ACCESS MODE IS RANDOM
+000860                         RECORD KEY IS LANG-CODE
+000870                         FILE STATUS IS WS-LANGTAB-STATUS.
+000880
+000890     SELECT AUDITLOG    ASSIGN TO AUDITLOG
+000900                         ORGANIZATION IS SEQUENTIAL
+000910                         FILE STATUS IS WS-AUDITLOG-STATUS.
+000920
+000930     SELECT BANNRPT     ASSIGN TO BANNRPT
+000940                         ORGANIZATION IS SEQUENTIAL
+000950                         FILE STATUS IS WS-BANNRPT-STATUS.
+000960
+000970     SELECT RUNCTR      ASSIGN TO RUNCTR
+000980                         ORGANIZATION IS INDEXED
+000990                         ACCESS MODE IS DYNAMIC
+001000                         RECORD KEY IS RCT-RUN-DATE
+001010                         FILE STATUS IS WS-RUNCTR-STATUS.
+001020
+001030     SELECT STATBORD    ASSIGN TO STATBORD
+001040                         ORGANIZATION IS SEQUENTIAL
+001050                         FILE STATUS IS WS-STATBORD-STATUS.
+001060
+001070 DATA DIVISION.
+001080
+001090 FILE SECTION.
+001100
+001110 FD  LANGTAB
+001120     LABEL RECORDS ARE STANDARD
+001130     RECORD CONTAINS 34 CHARACTERS.
+001140     COPY LANGREC.
+001150
+001160 FD  AUDITLOG
+001170     LABEL RECORDS ARE STANDARD
+001180     RECORD CONTAINS 56 CHARACTERS.
+001190     COPY AUDITREC.
+001200
+001210 FD  BANNRPT
+001220     LABEL RECORDS ARE STANDARD
+001230     RECORD CONTAINS 80 CHARACTERS.
+001240     COPY BANNREC.
+001250
+001260 FD  RUNCTR
+001270     LABEL RECORDS ARE STANDARD
+001280     RECORD CONTAINS 13 CHARACTERS.
+001290     COPY RUNCTR.
+001300
+001310 FD  STATBORD
+001320     LABEL RECORDS ARE STANDARD
+001330     RECORD CONTAINS 42 CHARACTERS.
+001340     COPY STATREC.
+001350
+001360 WORKING-STORAGE SECTION.
+001370
+001380 77  MENSAJE                     PIC X(32)
+001390                                  VALUE 'Hola, mundo!'.
+001400
+001410 77  WS-LANGTAB-STATUS           PIC X(02)  VALUE SPACES.
+001420     88  WS-LANGTAB-OK                      VALUE '00'.
+001430     88  WS-LANGTAB-NOTFND                   VALUE '35'.
+001440
+001450 77  WS-LANG-CODE-PARM           PIC X(02)      VALUE SPACES.
+001460 77  WS-JOB-NAME-PARM            PIC X(08)      VALUE SPACES.
+001470
+001480 77  WS-AUDITLOG-STATUS          PIC X(02)  VALUE SPACES.
+001490     88  WS-AUDITLOG-OK                     VALUE '00'.
+001500     88  WS-AUDITLOG-NOTFND                 VALUE '35'.
+001510
+001520 77  WS-BANNRPT-STATUS           PIC X(02)  VALUE SPACES.
+001530     88  WS-BANNRPT-OK                      VALUE '00'.
+001540
+001550 77  WS-BANNER-TITLE             PIC X(32)
+001560        VALUE 'HELLOWLD DAILY OPERATOR BANNER'.
+001570
+001580 77  WS-RUNCTR-STATUS            PIC X(02)  VALUE SPACES.
+001590     88  WS-RUNCTR-OK                       VALUE '00'.
+001600     88  WS-RUNCTR-NOTFND                   VALUE '35'.
+001610
+001620 77  WS-STATBORD-STATUS          PIC X(02)  VALUE SPACES.
+001630     88  WS-STATBORD-OK                     VALUE '00'.
+001640
+001650 77  WS-MSG-VALID-SW             PIC X(01)  VALUE 'Y'.
+001660     88  WS-MSG-VALID                       VALUE 'Y'.
+001670     88  WS-MSG-INVALID                     VALUE 'N'.
+001680 77  WS-MSG-TRIM-LEN             PIC S9(4) COMP VALUE ZERO.
+001690 77  WS-MSG-CHAR-IDX             PIC S9(4) COMP VALUE ZERO.
+001700 77  WS-MSG-CHAR                 PIC X(01)  VALUE SPACE.
+001710     88  WS-MSG-CHAR-PRINTABLE       VALUE SPACE
+001720                                        '0' THRU '9'
+001730                                        'A' THRU 'I'
+001740                                        'J' THRU 'R'
+001750                                        'S' THRU 'Z'
+001760                                        'a' THRU 'i'
+001770                                        'j' THRU 'r'
+001780                                        's' THRU 'z'
+001790                                        '!'  '"'  '#'  '$'  '%'
+001800                                        '&'  ''''  '('  ')'  '*'
+001810                                        '+'  ','  '-'  '.'  '/'
+001820                                        ':'  ';'  '<'  '='  '>'
+001830                                        '?'  '@'  '['  '\'  ']'
+001840                                        '^'  '_'  '`'  '{'  '|'
+001850                                        '}'  '~'.
+001860
+001870 01  WS-RUN-DATE-TIME.
+001880     05  WS-RUN-DATE             PIC 9(08).
+001890     05  WS-RUN-TIME             PIC 9(08).
+001900
+001910 LINKAGE SECTION.
+001920
+001930 01  LS-PARM-AREA.
+001940     05  LS-PARM-LEN             PIC S9(4) COMP.
+001950     05  LS-PARM-DATA            PIC X(29).
+001960
+001970 PROCEDURE DIVISION USING LS-PARM-AREA.
+001980
+001990******************************************************************
+002000* 0000-MAINLINE - PROGRAM CONTROL.
+002010******************************************************************
+002020 0000-MAINLINE.
+002030
+002040     PERFORM 1000-INITIALIZE        THRU 1000-EXIT.
+002050     PERFORM 2000-DISPLAY-BANNER    THRU 2000-EXIT.
+002060     PERFORM 3000-PRINT-BANNER-RPT  THRU 3000-EXIT.
+002070     PERFORM 4000-WRITE-AUDIT-LOG   THRU 4000-EXIT.
+002080     PERFORM 5000-UPDATE-RUN-COUNTER THRU 5000-EXIT.
+002090     PERFORM 6000-WRITE-STATUS-BOARD THRU 6000-EXIT.
+002100
+002110     STOP RUN.
+002120
+002130******************************************************************
+002140* 1000-INITIALIZE - DETERMINE THE REQUESTED LANGUAGE, LOAD THE
+002150*     LANGUAGE RECORD AND PICK THE BANNER TEXT FOR MENSAJE.  IF
+002160*     LANGTAB WON'T OPEN, OR THE LANGUAGE CODE ISN'T FOUND, THE
+002170*     COMPILED-IN DEFAULT IN MENSAJE IS LEFT STANDING.
+002180*     RETURN-CODE IS SET HERE SO THE JOB STEP CONDITION CODE
+002190*     REFLECTS WHAT HAPPENED:
+002200*         0 - LANGUAGE CODE FOUND, BANNER IS CURRENT
+002210*         4 - LANGTAB NOT FOUND/EMPTY, OR LANGUAGE CODE NOT
+002220*             FOUND (DEGRADED - A DEFAULT BANNER WAS USED)
+002230*         8 - HARD I/O ERROR ON LANGTAB
+002240******************************************************************
+002250 1000-INITIALIZE.
+002260
+002270     PERFORM 1050-GET-PARAMETER    THRU 1050-EXIT.
+002280     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+002290     ACCEPT WS-RUN-TIME FROM TIME.
+002300     PERFORM 1100-READ-LANG-RECORD THRU 1100-EXIT.
+002310     PERFORM 1300-VALIDATE-MESSAGE THRU 1300-EXIT.
+002320
+002330 1000-EXIT.
+002340     EXIT.
+002350
+002360******************************************************************
+002370* 1050-GET-PARAMETER - PICK UP THE LANG-CODE AND, OPTIONALLY,
+002380*     THE JOB NAME FROM PARM='LANG-CODE' OR PARM='LANG-CODE,
+002390*     JOBNAME'.  NO PARM MEANS "USE THE SITE DEFAULT", CODED
+002400*     AS LANGUAGE EN RUNNING UNDER JOB HELLOWLD.
+002410******************************************************************
+002420 1050-GET-PARAMETER.
+002430
+002440     MOVE 'HELLOWLD' TO WS-JOB-NAME-PARM.
+002450
+002460     IF LS-PARM-LEN > 0
+002470         UNSTRING LS-PARM-DATA(1:LS-PARM-LEN) DELIMITED BY ','
+002480             INTO WS-LANG-CODE-PARM WS-JOB-NAME-PARM
+002490         END-UNSTRING
+002500     ELSE
+002510         MOVE 'EN' TO WS-LANG-CODE-PARM
+002520     END-IF.
+002530
+002540 1050-EXIT.
+002550     EXIT.
+002560
+002570******************************************************************
+002580* 1100-READ-LANG-RECORD - LANGTAB IS A VSAM KSDS KEYED BY
+002590*     LANG-CODE, MAINTAINED ONLINE BY HELMAINT, SO THE CURRENT
+002600*     GREETING IS PICKED UP WITH A SINGLE KEYED READ RATHER THAN
+002610*     LOADING THE WHOLE FILE.  A LANG-CODE NOT ON FILE FALLS BACK
+002620*     TO THE '**' DEFAULT ROW VIA 1200-SELECT-DEFAULT.
+002630******************************************************************
+002640 1100-READ-LANG-RECORD.
+002650
+002660     OPEN INPUT LANGTAB.
+002670     IF WS-LANGTAB-NOTFND
+002680         MOVE 4 TO RETURN-CODE
+002690         GO TO 1100-EXIT
+002700     END-IF.
+002710     IF NOT WS-LANGTAB-OK
+002720         MOVE 8 TO RETURN-CODE
+002730         GO TO 1100-EXIT
+002740     END-IF.
+002750
+002760     MOVE WS-LANG-CODE-PARM TO LANG-CODE.
+002770     READ LANGTAB
+002780         INVALID KEY
+002790             MOVE 4 TO RETURN-CODE
+002800             PERFORM 1200-SELECT-DEFAULT THRU 1200-EXIT
+002810         NOT INVALID KEY
+002820             MOVE LANG-MESSAGE-TEXT TO MENSAJE
+002830     END-READ.
+002840
+002850     CLOSE LANGTAB.
+002860
+002870 1100-EXIT.
+002880     EXIT.
+002890
+002900******************************************************************
+002910* 1200-SELECT-DEFAULT - THE REQUESTED LANG-CODE WASN'T ON FILE;
+002920*     READ THE '**' DEFAULT RECORD INSTEAD.  IF EVEN THAT RECORD
+002930*     IS MISSING, MENSAJE KEEPS ITS COMPILED-IN DEFAULT.
+002940******************************************************************
+002950 1200-SELECT-DEFAULT.
+002960
+002970     MOVE '**' TO LANG-CODE.
+002980     READ LANGTAB
+002990         INVALID KEY
+003000             CONTINUE
+003010         NOT INVALID KEY
+003020             MOVE LANG-MESSAGE-TEXT TO MENSAJE
+003030     END-READ.
+003040
+003050 1200-EXIT.
+003060     EXIT.
+003070
+003080******************************************************************
+003090* 1300-VALIDATE-MESSAGE - MENSAJE COMES FROM LANGTAB, AN EXTERNAL
+003100*     CONTROL FILE OPS CAN EDIT, SO IT IS CHECKED HERE BEFORE IT
+003110*     EVER REACHES THE CONSOLE.  A MESSAGE IS REJECTED IF IT IS
+003120*     BLANK AFTER TRAILING SPACES ARE TRIMMED, OR IF IT CONTAINS
+003130*     ANY CHARACTER OUTSIDE THE PRINTABLE RANGE (BELOW A SPACE OR
+003140*     ABOVE A TILDE).  A REJECTED MESSAGE IS NOT DISPLAYED - IT IS
+003150*     STILL CARRIED INTO AUDITLOG BY 4000-WRITE-AUDIT-LOG SO THE
+003160*     BAD CONTENT IS EVIDENCED RATHER THAN LOST.
+003170******************************************************************
+003180 1300-VALIDATE-MESSAGE.
+003190
+003200     MOVE 'Y' TO WS-MSG-VALID-SW.
+003210     MOVE ZERO TO WS-MSG-TRIM-LEN.
+003220     PERFORM 1310-FIND-TRIM-LEN THRU 1310-EXIT
+003230         VARYING WS-MSG-CHAR-IDX FROM 32 BY -1
+003240         UNTIL WS-MSG-CHAR-IDX < 1
+003250            OR WS-MSG-TRIM-LEN > 0.
+003260
+003270     IF WS-MSG-TRIM-LEN = 0
+003280         MOVE 'N' TO WS-MSG-VALID-SW
+003290         GO TO 1300-EXIT
+003300     END-IF.
+003310
+003320     PERFORM 1320-CHECK-CHARACTER THRU 1320-EXIT
+003330         VARYING WS-MSG-CHAR-IDX FROM 1 BY 1
+003340         UNTIL WS-MSG-CHAR-IDX > 32
+003350            OR WS-MSG-INVALID.
+003360
+003370 1300-EXIT.
+003380     EXIT.
+003390
+003400******************************************************************
+003410* 1310-FIND-TRIM-LEN - WORKING BACKWARD FROM THE LAST BYTE, STOP
+003420*     AT THE FIRST NON-SPACE CHARACTER.  ITS POSITION IS THE
+003430*     TRIMMED LENGTH OF MENSAJE.
+003440******************************************************************
+003450 1310-FIND-TRIM-LEN.
+003460
+003470     MOVE MENSAJE(WS-MSG-CHAR-IDX:1) TO WS-MSG-CHAR.
+003480     IF WS-MSG-CHAR NOT = SPACE
+003490         MOVE WS-MSG-CHAR-IDX TO WS-MSG-TRIM-LEN
+003500     END-IF.
+003510
+003520 1310-EXIT.
+003530     EXIT.
+003540
+003550******************************************************************
+003560* 1320-CHECK-CHARACTER - ONE BYTE OF MENSAJE MUST BE A PRINTABLE
+003570*     CHARACTER (SPACE, DIGIT, LETTER, OR ORDINARY PUNCTUATION)
+003580*     OR THE WHOLE MESSAGE IS REJECTED.  WS-MSG-CHAR-PRINTABLE IS
+003590*     BUILT FROM DIGIT SUB-RANGES, THE THREE TRUE EBCDIC
+003600*     UPPER-/LOWER-CASE LETTER BLOCKS (A-I, J-R, S-Z AND THEIR
+003610*     LOWER-CASE EQUIVALENTS - EBCDIC LEAVES UNASSIGNED CODE
+003620*     POINTS BETWEEN THOSE BLOCKS, SO 'A' THRU 'Z' IN ONE RANGE
+003630*     WOULD ALSO PASS THOSE GAP BYTES), PLUS AN ENUMERATED
+003640*     PUNCTUATION LIST, RATHER THAN ONE SPACE-THROUGH-TILDE RANGE
+003650*     TEST WHICH ONLY HOLDS TOGETHER UNDER ASCII COLLATING.
+003660******************************************************************
+003670 1320-CHECK-CHARACTER.
+003680
+003690     MOVE MENSAJE(WS-MSG-CHAR-IDX:1) TO WS-MSG-CHAR.
+003700     IF NOT WS-MSG-CHAR-PRINTABLE
+003710         MOVE 'N' TO WS-MSG-VALID-SW
+003720     END-IF.
+003730
+003740 1320-EXIT.
+003750     EXIT.
+003760
+003770******************************************************************
+003780* 2000-DISPLAY-BANNER - WRITE THE GREETING TO SYSOUT.  A MESSAGE
+003790*     THAT FAILED 1300-VALIDATE-MESSAGE IS NOT DISPLAYED; A SAFE
+003800*     DIAGNOSTIC GOES OUT IN ITS PLACE AND THE RUN IS FLAGGED
+003810*     DEGRADED (RETURN-CODE 4) UNLESS ALREADY WORSE.
+003820******************************************************************
+003830 2000-DISPLAY-BANNER.
+003840
+003850     IF WS-MSG-VALID
+003860         DISPLAY MENSAJE
+003870     ELSE
+003880         DISPLAY '*** INVALID MESSAGE - SEE AUDITLOG ***'
+003890         IF RETURN-CODE < 4
+003900             MOVE 4 TO RETURN-CODE
+003910         END-IF
+003920     END-IF.
+003930
+003940 2000-EXIT.
+003950     EXIT.
+003960
+003970******************************************************************
+003980* 3000-PRINT-BANNER-RPT - WRITE THE SAME GREETING OUT AS A
+003990*     THREE-LINE PRINTED BANNER (TITLE, RUN DATE, MESSAGE) FOR THE
+004000*     SHIFT PRINTER.  EACH RUN'S BANNER STARTS ON A NEW PAGE.  A
+004010*     MESSAGE THAT FAILED 1300-VALIDATE-MESSAGE IS SUPPRESSED HERE
+004020*     TOO, THE SAME AS ON THE CONSOLE.  BANNRPT IS A SYSOUT
+004030*     DESTINATION, NOT A CATALOGED DATASET, SO EVERY RUN GETS A
+004040*     FRESH SPOOL DATASET AND THE FILE IS SIMPLY OPENED OUTPUT.
+004050******************************************************************
+004060 3000-PRINT-BANNER-RPT.
+004070
+004080     OPEN OUTPUT BANNRPT.
+004090     IF NOT WS-BANNRPT-OK
+004100         MOVE 8 TO RETURN-CODE
+004110         GO TO 3000-EXIT
+004120     END-IF.
+004130
+004140     MOVE SPACES TO BANNER-RECORD.
+004150     MOVE WS-BANNER-TITLE TO BNT-TITLE-TEXT.
+004160     WRITE BANNER-RECORD FROM BANNER-REC-TITLE
+004170         AFTER ADVANCING PAGE.
+004180
+004190     MOVE SPACES TO BANNER-RECORD.
+004200     MOVE 'RUN DATE: ' TO BND-LABEL.
+004210     MOVE WS-RUN-DATE TO BND-RUN-DATE.
+004220     WRITE BANNER-RECORD FROM BANNER-REC-DATE
+004230         AFTER ADVANCING 1 LINE.
+004240
+004250     MOVE SPACES TO BANNER-RECORD.
+004260     IF WS-MSG-VALID
+004270         MOVE MENSAJE TO BNM-MESSAGE-TEXT
+004280     ELSE
+004290         MOVE '*** INVALID MESSAGE - SEE AUDITLOG ***'
+004300             TO BNM-MESSAGE-TEXT
+004310     END-IF.
+004320     WRITE BANNER-RECORD FROM BANNER-REC-MSG
+004330         AFTER ADVANCING 2 LINES.
+004340
+004350     CLOSE BANNRPT.
+004360
+004370 3000-EXIT.
+004380     EXIT.
+004390
+004400******************************************************************
+004410* 4000-WRITE-AUDIT-LOG - APPEND ONE RECORD TO AUDITLOG FOR THIS
+004420*     EXECUTION.  RUNS REGARDLESS OF HOW THE BANNER CAME OUT SO
+004430*     THE LOG IS A COMPLETE EXECUTION HISTORY.  THE FIRST RUN OF
+004440*     A NEW DAY'S AUDITLOG FINDS NO DATASET TO EXTEND (STATUS 35)
+004450*     SINCE JCL CATALOGS IT ON THIS STEP; THAT CASE FALLS BACK TO
+004460*     OPEN OUTPUT TO CREATE IT.  ANY OTHER FAILURE TO OPEN RAISES
+004470*     RETURN-CODE TO 8 SINCE THE JOB RAN BUT ITS EXECUTION CANNOT
+004480*     BE EVIDENCED.
+004490******************************************************************
+004500 4000-WRITE-AUDIT-LOG.
+004510
+004520     OPEN EXTEND AUDITLOG.
+004530     IF WS-AUDITLOG-NOTFND
+004540         OPEN OUTPUT AUDITLOG
+004550     END-IF.
+004560     IF NOT WS-AUDITLOG-OK
+004570         MOVE 8 TO RETURN-CODE
+004580         GO TO 4000-EXIT
+004590     END-IF.
+004600
+004610     MOVE WS-RUN-DATE      TO AUD-RUN-DATE.
+004620     MOVE WS-RUN-TIME      TO AUD-RUN-TIME.
+004630     MOVE WS-JOB-NAME-PARM TO AUD-JOB-NAME.
+004640     MOVE MENSAJE          TO AUD-MESSAGE-TEXT.
+004650
+004660     WRITE AUDIT-RECORD.
+004670
+004680     CLOSE AUDITLOG.
+004690
+004700 4000-EXIT.
+004710     EXIT.
+004720
+004730******************************************************************
+004740* 5000-UPDATE-RUN-COUNTER - ADVANCE TODAY'S RUNCTR RECORD BY ONE.
+004750*     A SUPPRESSED (INVALID) MESSAGE DID NOT PRODUCE A GENUINE
+004760*     BANNER RUN, SO THE COUNTER IS LEFT ALONE IN THAT CASE.
+004770*     RUNCTR IS A VSAM KSDS DEFINED ONCE BY THE STANDARD SITE
+004780*     IDCAMS PROCEDURE, NOT A DATASET THIS PROGRAM CAN CREATE ON
+004790*     ITS OWN, SO A MISSING CLUSTER (STATUS 35) IS A HARD ERROR
+004800*     HERE, THE SAME AS A MISSING LANGTAB IS IN
+004810*     1100-READ-LANG-RECORD.  THE FIRST RUN OF A NEW CALENDAR DAY
+004820*     FINDS NO RECORD FOR TODAY'S KEY AND WRITES ONE WITH A COUNT
+004830*     OF 1; EVERY LATER RUN THAT DAY REWRITES THE SAME RECORD
+004840*     WITH THE COUNT INCREMENTED.
+004850******************************************************************
+004860 5000-UPDATE-RUN-COUNTER.
+004870
+004880     IF WS-MSG-INVALID
+004890         GO TO 5000-EXIT
+004900     END-IF.
+004910
+004920     OPEN I-O RUNCTR.
+004930     IF WS-RUNCTR-NOTFND
+004940         MOVE 8 TO RETURN-CODE
+004950         GO TO 5000-EXIT
+004960     END-IF.
+004970     IF NOT WS-RUNCTR-OK
+004980         MOVE 8 TO RETURN-CODE
+004990         GO TO 5000-EXIT
+005000     END-IF.
+005010
+005020     MOVE WS-RUN-DATE TO RCT-RUN-DATE.
+005030     READ RUNCTR
+005040         INVALID KEY
+005050             MOVE 1 TO RCT-RUN-COUNT
+005060             WRITE RUNCTR-RECORD
+005070         NOT INVALID KEY
+005080             ADD 1 TO RCT-RUN-COUNT
+005090             REWRITE RUNCTR-RECORD
+005100     END-READ.
+005110
+005120     CLOSE RUNCTR.
+005130
+005140 5000-EXIT.
+005150     EXIT.
+005160
+005170******************************************************************
+005180* 6000-WRITE-STATUS-BOARD - WRITE THE TEXT THAT WAS DISPLAYED (OR,
+005190*     IF THE MESSAGE FAILED 1300-VALIDATE-MESSAGE, THE SAME
+005200*     DIAGNOSTIC TEXT SHOWN ON THE CONSOLE IN ITS PLACE) PLUS THE
+005210*     RUN DATE, OUT TO STATBORD, A ONE-RECORD INTERFACE FILE THE
+005220*     STATUS-BOARD JOB PICKS UP ONCE THIS STEP COMPLETES.  IT IS
+005230*     ALWAYS OPENED FRESH (OPEN OUTPUT) SO EACH RUN LEAVES EXACTLY
+005240*     ONE CURRENT RECORD BEHIND, NOT AN ACCUMULATING LOG.
+005250******************************************************************
+005260 6000-WRITE-STATUS-BOARD.
+005270
+005280     OPEN OUTPUT STATBORD.
+005290     IF NOT WS-STATBORD-OK
+005300        MOVE 8 TO RETURN-CODE
+005310        GO TO 6000-EXIT
+005320     END-IF.
+005330
+005340     MOVE SPACES TO STATBOARD-RECORD.
+005350     IF WS-MSG-VALID
+005360        MOVE MENSAJE TO STB-MESSAGE-TEXT
+005370     ELSE
+005380        MOVE '*** INVALID MESSAGE - SEE AUDITLOG ***'
+005390            TO STB-MESSAGE-TEXT
+005400     END-IF.
+005410     MOVE WS-RUN-DATE TO STB-RUN-DATE.
+005420
+005430     WRITE STATBOARD-RECORD.
+005440
+005450     CLOSE STATBORD.
+005460
+005470 6000-EXIT.
+005480     EXIT.
+005490
