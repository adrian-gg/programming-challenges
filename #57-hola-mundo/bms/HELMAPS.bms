@@ -0,0 +1,50 @@
+000010******************************************************************
+000020* HELMAPS.BMS
+000030*
+000040* MAPSET HELMAPS / MAP HELMAP1 - ONLINE GREETING MAINTENANCE
+000050* SCREEN FOR THE HELMAINT TRANSACTION.  OPERATIONS KEYS IN A
+000060* LANG-CODE AND PRESSES ENTER TO VIEW THE CURRENT GREETING FOR
+000070* THAT SITE; TYPING OVER THE GREETING TEXT BEFORE PRESSING ENTER
+000080* AGAIN SAVES THE CHANGE BACK TO LANGTAB.
+000090*
+000100* MODIFICATION HISTORY.
+000110*     08/15/2026  JA   ORIGINAL VERSION.
+000120******************************************************************
+000130HELMAPS  DFHMSD TYPE=MAP,                                        X
+000140               MODE=INOUT,                                       X
+000150               LANG=COBOL,                                       X
+000160               CTRL=FREEKB,                                      X
+000170               STORAGE=AUTO,                                     X
+000180               TIOAPFX=YES
+000190*
+000200HELMAP1  DFHMDI SIZE=(24,80),                                    X
+000210               LINE=1,                                           X
+000220               COLUMN=1
+000230*
+000240         DFHMDF POS=(01,30),                                     X
+000250               LENGTH=23,                                        X
+000260               ATTRB=(ASKIP,BRT),                                X
+000270               INITIAL='HELLOWLD GREETING MAINT'
+000280*
+000290         DFHMDF POS=(03,01),                                     X
+000300               LENGTH=16,                                        X
+000310               ATTRB=ASKIP,                                      X
+000320               INITIAL='LANGUAGE CODE..:'
+000330LANGCD   DFHMDF POS=(03,18),                                     X
+000340               LENGTH=02,                                        X
+000350               ATTRB=UNPROT
+000360*
+000370         DFHMDF POS=(05,01),                                     X
+000380               LENGTH=16,                                        X
+000390               ATTRB=ASKIP,                                      X
+000400               INITIAL='GREETING TEXT..:'
+000410MSGTXT   DFHMDF POS=(05,18),                                     X
+000420               LENGTH=32,                                        X
+000430               ATTRB=UNPROT
+000440*
+000450RESPMSG  DFHMDF POS=(22,01),                                     X
+000460               LENGTH=40,                                        X
+000470               ATTRB=(ASKIP,BRT)
+000480*
+000490         DFHMSD TYPE=FINAL
+000500         END
