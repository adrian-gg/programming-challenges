@@ -0,0 +1,27 @@
+//HELRECON JOB (ACCTNO),'J ALVAREZ',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  HELRECON - END-OF-DAY RUN-COUNT RECONCILIATION JOB STREAM
+//*
+//*  RUNS AFTER THE LAST SCHEDULED HELLOWLD STEP OF THE DAY.  COMPARES
+//*  THE ACTUAL NUMBER OF HELLOWORLD RUNS RECORDED IN RUNCTR FOR TODAY
+//*  AGAINST THE NUMBER OF SCHEDULED JOB STEPS SUPPLIED ON THE PARM, SO
+//*  A MISSED RUN IS CAUGHT HERE INSTEAD OF WAITING FOR SOMEONE TO ASK
+//*  WHY TODAY'S GREETING NEVER POSTED.  THE SCHEDULER OWNS THE PARM
+//*  VALUE - IT SHOULD MATCH HOWEVER MANY HELLOWLD STEPS ARE ON TODAY'S
+//*  CALENDAR.
+//*
+//*  RETURN-CODE FROM STEP10 IS:
+//*      0 - ACTUAL RUN COUNT MET OR EXCEEDED THE SCHEDULE
+//*      4 - HELLOWORLD RAN, BUT FEWER TIMES THAN SCHEDULED
+//*      8 - HELLOWORLD NEVER RAN TODAY AT ALL (NO RUNCTR RECORD)
+//*
+//STEP10   EXEC PGM=HELRECON,PARM='00001'
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//RUNCTR   DD DSN=PROD.BATCH.HELLOWLD.RUNCTR,
+//             DISP=SHR
+//RECONRPT DD SYSOUT=P,
+//             DEST=OPSCTR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
