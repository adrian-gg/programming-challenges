@@ -0,0 +1,82 @@
+//HELLOWLD JOB (ACCTNO),'J ALVAREZ',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  HELLOWLD - NIGHTLY OPERATOR BANNER JOB STREAM
+//*
+//*  STEP10 RUNS HELLOWORLD, WHICH LOOKS UP THE SITE'S LANG-CODE IN
+//*  LANGTAB AND DISPLAYS THE BANNER TO SYSOUT.  STEP20 REPRESENTS
+//*  THE DOWNSTREAM PROCESSING THAT DEPENDS ON A GOOD BANNER RUN; IT
+//*  IS SKIPPED IF HELLOWORLD CAME BACK WORSE THAN RETURN-CODE 4.
+//*
+//*  TO RESTART THIS JOB AT THE BANNER STEP AFTER A DOWNSTREAM
+//*  FAILURE (INSTEAD OF RERUNNING THE WHOLE STREAM), RESUBMIT WITH
+//*  RESTART=STEP05 ADDED TO THE JOB CARD, E.G.:
+//*
+//*      //HELLOWLD JOB (ACCTNO),'J ALVAREZ',CLASS=A,MSGCLASS=X,
+//*      //             MSGLEVEL=(1,1),RESTART=STEP05
+//*
+//*  RESTART AT STEP05, NOT STEP10, SO THE PRIOR (FAILED) RUN'S
+//*  STATBORD ALLOCATION IS CLEARED AWAY BEFORE STEP10'S OWN
+//*  NEW-DATASET ALLOCATION RUNS AGAIN.
+//*
+//*  LANGTAB IS DD SHR SO A RESTART AT STEP10 NEVER COLLIDES WITH
+//*  AN ALLOCATION LEFT OVER FROM THE FAILED RUN.  IT IS A VSAM KSDS
+//*  KEYED BY LANG-CODE, DEFINED ONCE BY THE STANDARD SITE IDCAMS
+//*  PROCEDURE AND MAINTAINED BY OPERATIONS THROUGH THE ONLINE HELM
+//*  TRANSACTION (SEE HELMAINT.CBL) - HELLOWORLD ONLY EVER READS IT.
+//*
+//*  AUDITLOG IS APPENDED TO ON EVERY RUN (DISP=MOD) SO THE EXECUTION
+//*  HISTORY BUILDS UP ACROSS THE WHOLE RETENTION PERIOD.  CATLG ON
+//*  THE FIRST RUN CREATES THE DATASET; THE PROGRAM ALSO TOLERATES A
+//*  MISSING DATASET ON ITS OWN IN CASE THIS STEP EVER RUNS AGAINST A
+//*  DD THAT WASN'T PRE-ALLOCATED.
+//*
+//*  BANNRPT IS THE ONE-PAGE, DATE-STAMPED PRINTED BANNER FOR THE
+//*  SHIFT PRINTER (DEST=OPSCTR) - THE SAME TEXT DISPLAYED TO SYSOUT,
+//*  JUST LAID OUT AS A POSTABLE PAGE INSTEAD OF A CONSOLE LINE.
+//*
+//*  RUNCTR IS A VSAM KSDS KEYED BY RUN DATE, DEFINED ONCE BY THE
+//*  STANDARD SITE IDCAMS PROCEDURE AND SHARED ACROSS EVERY HELLOWLD
+//*  STEP THAT RUNS TODAY (DISP=SHR); HELLOWORLD INCREMENTS TODAY'S
+//*  RECORD ON EVERY SUCCESSFUL BANNER.  THE COMPANION HELRECON JOB
+//*  STREAM (SEE HELRECON.JCL) READS IT AT END OF DAY AND RECONCILES
+//*  THE ACTUAL COUNT AGAINST THE NUMBER OF STEPS THE SCHEDULER WAS
+//*  SUPPOSED TO RUN.
+//*
+//*  STATBORD IS THE ONE-RECORD INTERFACE FILE THE STATUS-BOARD JOB
+//*  PICKS UP ONCE THIS STEP COMPLETES; THAT JOB DELETES IT AFTER
+//*  READING IT, SO EVERY HELLOWLD RUN ALLOCATES IT AS A BRAND-NEW
+//*  DATASET.  STEP05 CLEARS AWAY A PRIOR RUN'S STATBORD THAT IS
+//*  STILL CATALOGED BECAUSE THE STATUS-BOARD JOB HASN'T DRAINED IT
+//*  YET - WITHOUT THAT, STEP10's OWN NEW-DATASET ALLOCATION WOULD
+//*  ABEND WITH A DUPLICATE DATA SET NAME ON THE SECOND HELLOWLD RUN
+//*  OF THE DAY.  STATBORD CARRIES ONLY THE CURRENT RUN'S STATUS, NOT
+//*  AN ACCUMULATING LOG LIKE AUDITLOG, SO STEP10 STILL ALLOCATES IT
+//*  NEW (ONE CURRENT RECORD) RATHER THAN EXTENDING A SURVIVING COPY.
+//*
+//STEP05   EXEC PGM=IEFBR14
+//STATBORD DD DSN=PROD.BATCH.HELLOWLD.STATBORD,
+//             DISP=(MOD,DELETE),
+//             SPACE=(TRK,(1,1),RLSE)
+//*
+//STEP10   EXEC PGM=HELLOWORLD,PARM='ES,HELLOWLD'
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//LANGTAB  DD DSN=PROD.BATCH.HELLOWLD.LANGTAB,
+//             DISP=SHR
+//AUDITLOG DD DSN=PROD.BATCH.HELLOWLD.AUDITLOG,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=56,BLKSIZE=0)
+//BANNRPT  DD SYSOUT=P,
+//             DEST=OPSCTR
+//RUNCTR   DD DSN=PROD.BATCH.HELLOWLD.RUNCTR,
+//             DISP=SHR
+//STATBORD DD DSN=PROD.BATCH.HELLOWLD.STATBORD,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=42,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP20   EXEC PGM=IEFBR14,COND=(4,GT,STEP10)
+//*
