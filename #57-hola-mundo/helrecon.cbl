@@ -0,0 +1,195 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    HELRECON.
+000030 AUTHOR.        J ALVAREZ.
+000040 INSTALLATION.  DATA PROCESSING SERVICES.
+000050 DATE-WRITTEN.  08/14/2026.
+000060 DATE-COMPILED. 08/14/2026.
+000070******************************************************************
+000080* REMARKS.
+000090*     END-OF-DAY RECONCILIATION REPORT.  COMPARES THE ACTUAL
+000100*     NUMBER OF HELLOWORLD RUNS RECORDED IN RUNCTR FOR TODAY
+000110*     AGAINST THE NUMBER OF JOB STEPS SCHEDULED TO RUN IT, SO A
+000120*     MISSED RUN IS CAUGHT INSTEAD OF GOING UNNOTICED UNTIL
+000130*     SOMEONE ASKS WHY TODAY'S GREETING NEVER POSTED.  THE
+000140*     EXPECTED COUNT IS SUPPLIED VIA PARM.
+000150*
+000160* MODIFICATION HISTORY.
+000170*     08/14/2026  JA   ORIGINAL VERSION.
+000180******************************************************************
+000190
+000200 ENVIRONMENT DIVISION.
+000210
+000220 CONFIGURATION SECTION.
+000230 SOURCE-COMPUTER.   IBM-370.
+000240 OBJECT-COMPUTER.   IBM-370.
+000250
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT RUNCTR      ASSIGN TO RUNCTR
+000290                         ORGANIZATION IS INDEXED
+000300                         ACCESS MODE IS DYNAMIC
+000310                         RECORD KEY IS RCT-RUN-DATE
+000320                         FILE STATUS IS WS-RUNCTR-STATUS.
+000330
+000340     SELECT RECONRPT    ASSIGN TO RECONRPT
+000350                         ORGANIZATION IS SEQUENTIAL
+000360                         FILE STATUS IS WS-RECONRPT-STATUS.
+000370
+000380 DATA DIVISION.
+000390
+000400 FILE SECTION.
+000410
+000420 FD  RUNCTR
+000430     LABEL RECORDS ARE STANDARD
+000440     RECORD CONTAINS 13 CHARACTERS.
+000450     COPY RUNCTR.
+000460
+000470 FD  RECONRPT
+000480     LABEL RECORDS ARE STANDARD
+000490     RECORD CONTAINS 80 CHARACTERS.
+000500     COPY RECONREC.
+000510
+000520 WORKING-STORAGE SECTION.
+000530
+000540 77  WS-RUNCTR-STATUS            PIC X(02)  VALUE SPACES.
+000550     88  WS-RUNCTR-OK                       VALUE '00'.
+000560     88  WS-RUNCTR-NOTFND                   VALUE '35'.
+000570
+000580 77  WS-RECONRPT-STATUS          PIC X(02)  VALUE SPACES.
+000590     88  WS-RECONRPT-OK                     VALUE '00'.
+000600
+000610 77  WS-EXPECTED-COUNT           PIC 9(05)  VALUE ZERO.
+000620 77  WS-ACTUAL-COUNT             PIC 9(05)  VALUE ZERO.
+000630
+000640 77  WS-RECON-STATUS-SW          PIC X(01)  VALUE SPACE.
+000650     88  WS-RECON-ON-SCHEDULE               VALUE 'O'.
+000660     88  WS-RECON-SHORT                     VALUE 'S'.
+000670     88  WS-RECON-MISSING                   VALUE 'M'.
+000680
+000690 77  WS-RUN-DATE                 PIC 9(08)  VALUE ZERO.
+000700
+000710 LINKAGE SECTION.
+000720
+000730 01  LS-PARM-AREA.
+000740     05  LS-PARM-LEN             PIC S9(4) COMP.
+000750     05  LS-PARM-DATA            PIC X(05).
+000760
+000770 PROCEDURE DIVISION USING LS-PARM-AREA.
+000780
+000790******************************************************************
+000800* 0000-MAINLINE - PROGRAM CONTROL.
+000810******************************************************************
+000820 0000-MAINLINE.
+000830
+000840     PERFORM 1000-INITIALIZE        THRU 1000-EXIT.
+000850     PERFORM 2000-READ-RUN-COUNTER  THRU 2000-EXIT.
+000860     PERFORM 3000-WRITE-RECON-RPT   THRU 3000-EXIT.
+000870
+000880     STOP RUN.
+000890
+000900******************************************************************
+000910* 1000-INITIALIZE - PICK UP THE EXPECTED (SCHEDULED) RUN COUNT
+000920*     FROM PARM AND ESTABLISH TODAY'S DATE.
+000930******************************************************************
+000940 1000-INITIALIZE.
+000950
+000960     PERFORM 1050-GET-PARAMETER   THRU 1050-EXIT.
+000970     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+000980
+000990 1000-EXIT.
+001000     EXIT.
+001010
+001020******************************************************************
+001030* 1050-GET-PARAMETER - THE EXPECTED RUN COUNT IS PASSED IN VIA
+001040*     PARM='NNNNN' (THE NUMBER OF JOB STEPS SCHEDULED TO INVOKE
+001050*     HELLOWORLD TODAY).  NO PARM MEANS NO SCHEDULE INFORMATION IS
+001060*     AVAILABLE, SO THE EXPECTED COUNT DEFAULTS TO ZERO AND ANY
+001070*     ACTUAL RUN AT ALL SHOWS AS ON SCHEDULE.
+001080******************************************************************
+001090 1050-GET-PARAMETER.
+001100
+001110     IF LS-PARM-LEN > 0
+001120         MOVE LS-PARM-DATA(1:LS-PARM-LEN) TO WS-EXPECTED-COUNT
+001130     ELSE
+001140         MOVE ZERO TO WS-EXPECTED-COUNT
+001150     END-IF.
+001160
+001170 1050-EXIT.
+001180     EXIT.
+001190
+001200******************************************************************
+001210* 2000-READ-RUN-COUNTER - LOOK UP TODAY'S RUNCTR RECORD AND
+001220*     COMPARE THE ACTUAL RUN COUNT AGAINST THE EXPECTED COUNT.  NO
+001230*     RUNCTR DATASET, OR NO RECORD FOR TODAY'S DATE, MEANS
+001240*     HELLOWORLD NEVER RAN TODAY AT ALL.
+001250******************************************************************
+001260 2000-READ-RUN-COUNTER.
+001270
+001280     OPEN INPUT RUNCTR.
+001290     IF WS-RUNCTR-NOTFND
+001300         MOVE ZERO TO WS-ACTUAL-COUNT
+001310         MOVE 'M' TO WS-RECON-STATUS-SW
+001320         MOVE 8 TO RETURN-CODE
+001330         GO TO 2000-EXIT
+001340     END-IF.
+001350     IF NOT WS-RUNCTR-OK
+001360         MOVE 8 TO RETURN-CODE
+001370         GO TO 2000-EXIT
+001380     END-IF.
+001390
+001400     MOVE WS-RUN-DATE TO RCT-RUN-DATE.
+001410     READ RUNCTR
+001420         INVALID KEY
+001430             MOVE ZERO TO WS-ACTUAL-COUNT
+001440             MOVE 'M' TO WS-RECON-STATUS-SW
+001450             MOVE 8 TO RETURN-CODE
+001460         NOT INVALID KEY
+001470             MOVE RCT-RUN-COUNT TO WS-ACTUAL-COUNT
+001480             IF WS-ACTUAL-COUNT >= WS-EXPECTED-COUNT
+001490                 MOVE 'O' TO WS-RECON-STATUS-SW
+001500             ELSE
+001510                 MOVE 'S' TO WS-RECON-STATUS-SW
+001520                 MOVE 4 TO RETURN-CODE
+001530             END-IF
+001540     END-READ.
+001550
+001560     CLOSE RUNCTR.
+001570
+001580 2000-EXIT.
+001590     EXIT.
+001600
+001610******************************************************************
+001620* 3000-WRITE-RECON-RPT - WRITE THE ONE-LINE RECONCILIATION REPORT
+001630*     TO RECONRPT AND ECHO IT TO SYSOUT.  THE REPORT IS REBUILT
+001640*     FRESH EVERY RUN RATHER THAN ACCUMULATED, SINCE ONLY TODAY'S
+001650*     RECONCILIATION MATTERS.
+001660******************************************************************
+001670 3000-WRITE-RECON-RPT.
+001680
+001690     OPEN OUTPUT RECONRPT.
+001700     IF NOT WS-RECONRPT-OK
+001710         MOVE 8 TO RETURN-CODE
+001720         GO TO 3000-EXIT
+001730     END-IF.
+001740
+001750     MOVE WS-RUN-DATE TO RCN-RUN-DATE.
+001760     MOVE WS-EXPECTED-COUNT TO RCN-EXPECTED.
+001770     MOVE WS-ACTUAL-COUNT TO RCN-ACTUAL.
+001780
+001790     IF WS-RECON-ON-SCHEDULE
+001800         MOVE 'ON SCHED.' TO RCN-STATUS-TEXT
+001810     ELSE
+001820         IF WS-RECON-SHORT
+001830             MOVE 'SHORT'    TO RCN-STATUS-TEXT
+001840         ELSE
+001850             MOVE 'MISSING'  TO RCN-STATUS-TEXT
+001860         END-IF
+001870     END-IF.
+001880
+001890     WRITE RECON-RECORD.
+001900     DISPLAY RECON-RECORD.
+001910
+001920     CLOSE RECONRPT.
+001930
+001940 3000-EXIT.
+001950     EXIT.
